@@ -0,0 +1,47 @@
+IDENTIFICATION DIVISION.       *> indicates identifying info to follow
+PROGRAM-ID. FIZZLKUP.          *> the identifying information
+ENVIRONMENT DIVISION.          *> indicates environment info to follow
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FIZZBUZZ-IDX ASSIGN TO "FIZZIDX"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS IDX-NUMBER-VALUE
+        FILE STATUS IS WS-FIZZIDX-STATUS. *> same lookup dataset FIZZBUZZ writes
+DATA DIVISION.                 *> indicates data to follow
+FILE SECTION.
+FD  FIZZBUZZ-IDX.
+    COPY "FBOUT.cpy" REPLACING ==FIZZBUZZ-OUTPUT-RECORD== BY ==FIZZBUZZ-INDEX-RECORD==
+                               ==NUMBER-VALUE==           BY ==IDX-NUMBER-VALUE==
+                               ==CLASSIFICATION-CODE==    BY ==IDX-CLASSIFICATION-CODE==.
+WORKING-STORAGE SECTION.       *> indicates working storage
+    01 WS-FIZZIDX-STATUS       PIC XX VALUE "00".
+    01 WS-INQUIRY-NUMBER       PIC 9(3).
+PROCEDURE DIVISION.            *> indicates procedure to follow
+MAIN-LOGIC.                    *> main logic is the function/procedure in question
+    *> ad hoc online/inquiry companion to FIZZBUZZ - answers "what did
+    *> the system decide for this number on the last run" without
+    *> having to rerun the whole batch. Reads the number to look up
+    *> from SYSIN and DISPLAYs the stored classification, so it can be
+    *> driven interactively or from a one-line CALL in a bigger inquiry
+    *> transaction
+    OPEN INPUT FIZZBUZZ-IDX
+    IF WS-FIZZIDX-STATUS NOT = "00"
+        DISPLAY "FIZZLKUP: FIZZBUZZ-IDX dataset not available"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    ACCEPT WS-INQUIRY-NUMBER
+    MOVE WS-INQUIRY-NUMBER TO IDX-NUMBER-VALUE
+    READ FIZZBUZZ-IDX
+        INVALID KEY
+            DISPLAY WS-INQUIRY-NUMBER " - NOT FOUND ON FIZZBUZZ-IDX"
+            MOVE 4 TO RETURN-CODE
+        NOT INVALID KEY
+            DISPLAY WS-INQUIRY-NUMBER " - " IDX-CLASSIFICATION-CODE
+            MOVE 0 TO RETURN-CODE
+    END-READ
+
+    CLOSE FIZZBUZZ-IDX
+    STOP RUN.
