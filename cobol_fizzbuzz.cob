@@ -1,27 +1,481 @@
-IDENTIFICATION DIVISION.       *> indicates identifying info to follow  
+IDENTIFICATION DIVISION.       *> indicates identifying info to follow
 PROGRAM-ID. FIZZBUZZ.          *> the identifying information
+ENVIRONMENT DIVISION.          *> indicates environment info to follow
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-FILE ASSIGN TO "PARMFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.   *> RUN-PARAMETERS control card
+    SELECT FIZZBUZZ-OUT ASSIGN TO "FIZZOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FIZZOUT-STATUS. *> classification output dataset
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHKPT-STATUS.  *> restart checkpoint dataset
+    SELECT SUMMARY-COUNTS-FILE ASSIGN TO "FIZZSUMC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMC-STATUS.   *> reconciliation counts for FIZZSUM
+    SELECT AUDIT-FILE ASSIGN TO "FIZZAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.  *> audit trail, retained separately
+    SELECT FIZZBUZZ-IDX ASSIGN TO "FIZZIDX"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IDX-NUMBER-VALUE
+        FILE STATUS IS WS-FIZZIDX-STATUS. *> ad hoc lookup by NUMBER-VALUE
+    SELECT NUMBERS-IN ASSIGN TO "NUMBERSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NUMIN-STATUS.  *> ad hoc reference-number list, RUN-MODE "L"
+    SELECT RULES-FILE ASSIGN TO "RULESFIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RULES-STATUS.  *> maintainable divisor/label rule table
 DATA DIVISION.                 *> indicates data to follow
+FILE SECTION.
+FD  PARM-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "RUNPARM.cpy".
+FD  FIZZBUZZ-OUT
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBOUT.cpy".
+FD  CHECKPOINT-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBCHKPT.cpy".
+FD  SUMMARY-COUNTS-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBSUMCNT.cpy".
+FD  AUDIT-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBAUDIT.cpy".
+FD  FIZZBUZZ-IDX.
+    COPY "FBOUT.cpy" REPLACING ==FIZZBUZZ-OUTPUT-RECORD== BY ==FIZZBUZZ-INDEX-RECORD==
+                               ==NUMBER-VALUE==           BY ==IDX-NUMBER-VALUE==
+                               ==CLASSIFICATION-CODE==    BY ==IDX-CLASSIFICATION-CODE==.
+FD  NUMBERS-IN
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBNUMIN.cpy".
+FD  RULES-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBRULES.cpy".
 WORKING-STORAGE SECTION.       *> indicates working storage
-    01 I PIC 9(3) VALUE 1.     *> in order: hierarchy level (01=top), var name (I), PIC indicates data pictire to follow, '9' indicates numberic data, 3 indicates length of same, 1 indicates default value for I  
+    01 I PIC 9(3) VALUE 1.     *> in order: hierarchy level (01=top), var name (I), PIC indicates data pictire to follow, '9' indicates numberic data, 3 indicates length of same, 1 indicates default value for I
+    01 WS-RUN-PARAMETERS.
+        05 WS-RUN-START         PIC 9(3) VALUE 1.
+        05 WS-RUN-END           PIC 9(3) VALUE 100.
+    01 WS-ORIGINAL-RUN-START  PIC 9(3) VALUE 1.
+    01 WS-RUN-START-RAW       PIC S9(5) VALUE 1.
+    01 WS-RUN-END-RAW         PIC S9(5) VALUE 100.
+    01 WS-PARM-VALID-FLAG     PIC X VALUE "Y".
+        88 WS-PARM-VALID              VALUE "Y".
+        88 WS-PARM-INVALID            VALUE "N".
+    01 WS-PARM-ERROR-MESSAGE  PIC X(60).
+    01 WS-PARM-STATUS          PIC XX VALUE "00".
+    01 WS-FIZZOUT-STATUS       PIC XX VALUE "00".
+    01 WS-CHKPT-STATUS         PIC XX VALUE "00".
+    01 WS-CLASSIFICATION-CODE PIC X(180).
+    01 WS-RESTARTED-FLAG       PIC X VALUE "N".
+        88 WS-RESTARTED               VALUE "Y".
+    01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+    01 WS-SINCE-LAST-CHECKPOINT PIC 9(3) VALUE 0.
+    01 WS-SUMC-STATUS          PIC XX VALUE "00".
+    01 WS-RUN-COUNTS.
+        05 WS-FIZZBUZZ-COUNT   PIC 9(5) VALUE 0.
+        05 WS-FIZZ-COUNT       PIC 9(5) VALUE 0.
+        05 WS-BUZZ-COUNT       PIC 9(5) VALUE 0.
+        05 WS-PLAIN-COUNT      PIC 9(5) VALUE 0.
+        05 WS-TOTAL-COUNT      PIC 9(5) VALUE 0.
+    01 WS-AUDIT-STATUS         PIC XX VALUE "00".
+    01 WS-JOB-ID               PIC X(8) VALUE "FIZZBUZZ".
+    01 WS-RUN-TIMESTAMP        PIC X(21).
+    01 WS-FIZZIDX-STATUS       PIC XX VALUE "00".
+    01 WS-NUMIN-STATUS         PIC XX VALUE "00".
+    01 WS-NUMIN-RECORD-COUNT   PIC 9(5) VALUE 0.
+    01 WS-RUN-MODE             PIC X VALUE "R".
+        88 WS-RUN-MODE-RANGE           VALUE "R" " ".
+        88 WS-RUN-MODE-LIST            VALUE "L".
+    01 WS-RULES-STATUS         PIC XX VALUE "00".
+    01 WS-RULE-TABLE.
+        05 WS-RULE-COUNT       PIC 9(3) VALUE 0.
+        05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+            10 WS-RULE-DIVISOR         PIC 9(3).
+            10 WS-RULE-LABEL           PIC X(9).
+            10 WS-RULE-ACTIVE-FLAG     PIC X.
+                88 WS-RULE-ACTIVE              VALUE "Y".
+    01 WS-CLASSIFICATION-PTR   PIC 9(3).
+    01 WS-CLASSIFICATION-OVERFLOW-FLAG PIC X VALUE "N".
+        88 WS-CLASSIFICATION-OVERFLOW      VALUE "Y".
 PROCEDURE DIVISION.            *> indicates procedure to follow
-MAIN-LOGIC.                    *> main logic is the function/procedure in question 
-    PERFORM UNTIL I > 100      *> self-explanatory, the loop - not PERFORM rather than for, do, etc 
-        IF I MOD 15 = 0        
+MAIN-LOGIC.                    *> main logic is the function/procedure in question
+    PERFORM 0050-LOAD-CLASSIFICATION-RULES
+    PERFORM 0100-READ-RUN-PARAMETERS
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+    IF WS-RUN-MODE-LIST
+        *> ad hoc reference-number list - RUN-START/RUN-END don't apply,
+        *> so there's nothing for FIZZVAL to check and no checkpoint/
+        *> restart (that remains scoped to the sequential range below)
+        OPEN OUTPUT FIZZBUZZ-OUT
+        OPEN OUTPUT AUDIT-FILE
+        *> FIZZBUZZ-IDX is a persistent lookup file (jcl/FIZZDEF.jcl
+        *> defines the VSAM cluster once, up front - FIZZBAT never
+        *> re-defines or deletes it), so OPEN I-O here rather than
+        *> OPEN OUTPUT, which would empty it and wipe every prior run's
+        *> history before this run even started
+        OPEN I-O FIZZBUZZ-IDX
+        PERFORM 0250-CLASSIFY-NUMBERS-LIST
+        CLOSE FIZZBUZZ-OUT
+        CLOSE AUDIT-FILE
+        CLOSE FIZZBUZZ-IDX
+        PERFORM 0500-WRITE-SUMMARY-COUNTS
+    ELSE
+        PERFORM 0120-VALIDATE-RUN-PARAMETERS
+        MOVE WS-RUN-START TO WS-ORIGINAL-RUN-START
+        PERFORM 0150-CHECK-FOR-RESTART
+        MOVE WS-RUN-START TO I
+        IF WS-RESTARTED
+            *> resuming a prior run - append to the output already written
+            *> before the abend/cancel instead of clobbering it
+            OPEN EXTEND FIZZBUZZ-OUT
+            OPEN EXTEND AUDIT-FILE
+            OPEN I-O FIZZBUZZ-IDX
+        ELSE
+            OPEN OUTPUT FIZZBUZZ-OUT
+            OPEN OUTPUT AUDIT-FILE
+            *> same reasoning as the list-mode OPEN above - FIZZBUZZ-IDX
+            *> is pre-created once by jcl/FIZZDEF.jcl and persists across
+            *> every run, so OPEN I-O rather than OPEN OUTPUT
+            OPEN I-O FIZZBUZZ-IDX
+        END-IF
+        PERFORM UNTIL I > WS-RUN-END      *> self-explanatory, the loop - not PERFORM rather than for, do, etc
+            PERFORM 0200-CLASSIFY-NUMBER
+            PERFORM 0300-WRITE-CHECKPOINT
+            ADD 1 TO I             *> iteration counter here rather than, eg, in 'for' condition
+        END-PERFORM               *> explicit end of loop
+        CLOSE FIZZBUZZ-OUT
+        CLOSE AUDIT-FILE
+        CLOSE FIZZBUZZ-IDX
+        PERFORM 0400-CLEAR-CHECKPOINT
+        PERFORM 0500-WRITE-SUMMARY-COUNTS
+    END-IF
+    STOP RUN.                  *> explicit end of function/procedure
+
+0250-CLASSIFY-NUMBERS-LIST.
+    *> list-mode alternative to the ADD 1 TO I sequential-counter loop -
+    *> reads NUMBERS-IN record-by-record and runs the same classification
+    *> and file-writing logic against each value read
+    OPEN INPUT NUMBERS-IN
+    IF WS-NUMIN-STATUS NOT = "00"
+        DISPLAY "FIZZBUZZ: NUMBERS-IN dataset not available for RUN-MODE L"
+        *> MAIN-LOGIC already opened FIZZBUZZ-OUT/AUDIT-FILE/FIZZBUZZ-IDX
+        *> OUTPUT before calling this paragraph - close them before
+        *> stopping so the JCL's DISP=(NEW,CATLG,DELETE) datasets don't
+        *> get cataloged empty/incomplete as if they were valid output
+        PERFORM 0950-ABORT-RUN
+    END-IF
+    PERFORM UNTIL WS-NUMIN-STATUS = "10"
+        READ NUMBERS-IN
+            AT END
+                MOVE "10" TO WS-NUMIN-STATUS
+            NOT AT END
+                *> tallied independently of WS-TOTAL-COUNT (which
+                *> 0500-WRITE-SUMMARY-COUNTS derives by re-reading
+                *> FIZZBUZZ-OUT after the fact) so FIZZSUM's expected-
+                *> vs-actual reconciliation has something real to check
+                *> for list mode instead of comparing a count to itself
+                ADD 1 TO WS-NUMIN-RECORD-COUNT
+                MOVE NUMBERS-IN-VALUE TO I
+                PERFORM 0200-CLASSIFY-NUMBER
+        END-READ
+    END-PERFORM
+    CLOSE NUMBERS-IN.
+
+0200-CLASSIFY-NUMBER.
+    *> works out the classification for the current value of I by
+    *> looping over the table-driven divisor/label rules (WS-RULE-TABLE,
+    *> loaded once at job start by 0050-LOAD-CLASSIFICATION-RULES)
+    *> in ascending divisor order and concatenating the label of every
+    *> active rule I divides evenly, instead of a fixed IF I MOD 15/3/5
+    *> chain - the historical FizzBuzz/Fizz/Buzz behavior falls out of
+    *> the default 3/FIZZ and 5/BUZZ rows, and a new rule (eg the
+    *> divisor-7 "Bazz" example) only needs a RULES-FILE maintenance
+    *> transaction (see FBRULMNT), not a recompile
+    MOVE SPACES TO WS-CLASSIFICATION-CODE
+    MOVE 1 TO WS-CLASSIFICATION-PTR
+    MOVE "N" TO WS-CLASSIFICATION-OVERFLOW-FLAG
+    PERFORM VARYING WS-RULE-IDX FROM 1 BY 1 UNTIL WS-RULE-IDX > WS-RULE-COUNT
+        IF WS-RULE-ACTIVE(WS-RULE-IDX)
+                AND FUNCTION MOD (I, WS-RULE-DIVISOR(WS-RULE-IDX)) = 0
+            STRING WS-RULE-LABEL(WS-RULE-IDX) DELIMITED BY SPACE
+                INTO WS-CLASSIFICATION-CODE
+                WITH POINTER WS-CLASSIFICATION-PTR
+                ON OVERFLOW
+                    SET WS-CLASSIFICATION-OVERFLOW TO TRUE
+            END-STRING
+        END-IF
+    END-PERFORM
+    IF WS-CLASSIFICATION-OVERFLOW
+        *> every active rule's label combined would no longer fit in
+        *> WS-CLASSIFICATION-CODE (sized for FBRULES.cpy's OCCURS 20
+        *> worst case) - this can only happen if that sizing assumption
+        *> has been outgrown, so stop rather than write a truncated,
+        *> silently-wrong classification to any output dataset
+        DISPLAY "FIZZBUZZ: CLASSIFICATION CODE OVERFLOW FOR NUMBER " I
+            " - WIDEN WS-CLASSIFICATION-CODE/FBOUT.cpy/FBAUDIT.cpy"
+        PERFORM 0950-ABORT-RUN
+    END-IF
+    IF WS-CLASSIFICATION-PTR = 1
+        *> no active rule's divisor evenly divided I
+        MOVE "NUMBER" TO WS-CLASSIFICATION-CODE
+    END-IF
+    EVALUATE WS-CLASSIFICATION-CODE
+        WHEN "NUMBER"
+            DISPLAY I
+        WHEN "FIZZBUZZ"
             DISPLAY "FizzBuzz"
-        ELSE IF I MOD 3 = 0
+        WHEN "FIZZ"
             DISPLAY "Fizz"
-        ELSE IF I MOD 5 = 0
+        WHEN "BUZZ"
             DISPLAY "Buzz"
-        ELSE
-            DISPLAY I
-        END-IF                 *> note explicit END-IF
-        ADD 1 TO I             *> iteration counter here rather than, eg, in 'for' condition
-    END-PERFORM.               *> explicit end of loop
-    STOP RUN.                  *> explicit end of function/procedure
+        WHEN OTHER
+            *> a non-default rule combination (eg divisor 7 "Bazz" once
+            *> enabled) - display whatever the rule table produced
+            DISPLAY FUNCTION TRIM(WS-CLASSIFICATION-CODE)
+    END-EVALUATE
+    MOVE I TO NUMBER-VALUE
+    MOVE WS-CLASSIFICATION-CODE TO CLASSIFICATION-CODE
+    WRITE FIZZBUZZ-OUTPUT-RECORD
+
+    *> audit trail is separate from FIZZBUZZ-OUT and kept under the
+    *> audit-retention schedule rather than the archive one - proves
+    *> exactly what was decided for I and when the job ran
+    MOVE I TO AUDIT-NUMBER
+    MOVE WS-CLASSIFICATION-CODE TO AUDIT-CLASSIFICATION
+    MOVE WS-RUN-TIMESTAMP TO AUDIT-RUN-TIMESTAMP
+    MOVE WS-JOB-ID TO AUDIT-JOB-ID
+    WRITE AUDIT-RECORD
+
+    *> also written to the indexed lookup file, keyed on NUMBER-VALUE,
+    *> so FIZZLKUP can answer "what did the system decide for N" on
+    *> demand without rerunning the batch
+    MOVE I TO IDX-NUMBER-VALUE
+    MOVE WS-CLASSIFICATION-CODE TO IDX-CLASSIFICATION-CODE
+    WRITE FIZZBUZZ-INDEX-RECORD
+        INVALID KEY
+            *> FIZZBUZZ-IDX is a persistent lookup file (jcl/FIZZDEF.jcl
+            *> defines the cluster once, up front, and it is never
+            *> re-defined or deleted by FIZZBAT), so a duplicate key here
+            *> is the normal case - a restart (002) resuming from
+            *> CHECKPOINT-I + 1, or simply a later run's range/list
+            *> overlapping a number an earlier run already indexed.
+            *> REWRITE so the lookup file reflects the current decision
+            *> (which may differ from before if FBRULMNT (009) changed
+            *> the rules in between) rather than freezing the number at
+            *> whatever classification happened to be written first
+            REWRITE FIZZBUZZ-INDEX-RECORD
+                INVALID KEY
+                    DISPLAY "FIZZBUZZ: FIZZBUZZ-IDX REWRITE FAILED FOR "
+                        I
+                    PERFORM 0950-ABORT-RUN
+            END-REWRITE
+    END-WRITE.
+
+0300-WRITE-CHECKPOINT.
+    *> every WS-CHECKPOINT-INTERVAL numbers, drop the current value of I
+    *> to the checkpoint dataset so a restart after an abend or cancel
+    *> can resume close to where the job got to instead of from scratch
+    ADD 1 TO WS-SINCE-LAST-CHECKPOINT
+    IF WS-SINCE-LAST-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+        MOVE 0 TO WS-SINCE-LAST-CHECKPOINT
+        OPEN OUTPUT CHECKPOINT-FILE
+        MOVE I TO CHECKPOINT-I
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+0400-CLEAR-CHECKPOINT.
+    *> run finished normally end-to-end, so there is nothing to restart
+    *> from - truncate the checkpoint dataset so the next fresh run
+    *> doesn't mistake it for an in-flight restart
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+0150-CHECK-FOR-RESTART.
+    *> a non-empty checkpoint dataset means a prior run of this same
+    *> range didn't reach STOP RUN - pick up the count right after the
+    *> last value that was successfully checkpointed
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CHECKPOINT-I >= WS-RUN-START
+                    COMPUTE WS-RUN-START = CHECKPOINT-I + 1
+                    MOVE "Y" TO WS-RESTARTED-FLAG
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+0500-WRITE-SUMMARY-COUNTS.
+    *> the run is complete and FIZZBUZZ-OUT is the authoritative record
+    *> of what happened (correct even across a restart, since a resumed
+    *> run appends rather than overwrites) - re-read it to tally the
+    *> FizzBuzz/Fizz/Buzz/plain counts and drop them for FIZZSUM to turn
+    *> into a reconciliation report
+    MOVE 0 TO WS-FIZZBUZZ-COUNT
+    MOVE 0 TO WS-FIZZ-COUNT
+    MOVE 0 TO WS-BUZZ-COUNT
+    MOVE 0 TO WS-PLAIN-COUNT
+    MOVE 0 TO WS-TOTAL-COUNT
+    OPEN INPUT FIZZBUZZ-OUT
+    PERFORM UNTIL WS-FIZZOUT-STATUS = "10"
+        READ FIZZBUZZ-OUT
+            AT END
+                MOVE "10" TO WS-FIZZOUT-STATUS
+            NOT AT END
+                ADD 1 TO WS-TOTAL-COUNT
+                EVALUATE CLASSIFICATION-CODE
+                    WHEN "FIZZBUZZ"
+                        ADD 1 TO WS-FIZZBUZZ-COUNT
+                    WHEN "FIZZ"
+                        ADD 1 TO WS-FIZZ-COUNT
+                    WHEN "BUZZ"
+                        ADD 1 TO WS-BUZZ-COUNT
+                    WHEN OTHER
+                        ADD 1 TO WS-PLAIN-COUNT
+                END-EVALUATE
+        END-READ
+    END-PERFORM
+    CLOSE FIZZBUZZ-OUT
+    OPEN OUTPUT SUMMARY-COUNTS-FILE
+    IF WS-RUN-MODE-LIST
+        *> no contiguous RUN-START/RUN-END for FIZZSUM to reconcile
+        *> against in list mode, so carry WS-NUMIN-RECORD-COUNT (tallied
+        *> independently in 0250-CLASSIFY-NUMBERS-LIST as NUMBERS-IN is
+        *> read, before anything is written to FIZZBUZZ-OUT) as the
+        *> expected total instead of WS-TOTAL-COUNT - using WS-TOTAL-
+        *> COUNT here would make FIZZSUM compare FIZZBUZZ-OUT's actual
+        *> count to itself and never be able to catch a truncated or
+        *> partially-read NUMBERS-IN
+        MOVE 1 TO SC-RUN-START
+        MOVE WS-NUMIN-RECORD-COUNT TO SC-RUN-END
+    ELSE
+        MOVE WS-ORIGINAL-RUN-START TO SC-RUN-START
+        MOVE WS-RUN-END TO SC-RUN-END
+    END-IF
+    MOVE WS-FIZZBUZZ-COUNT TO SC-FIZZBUZZ-COUNT
+    MOVE WS-FIZZ-COUNT TO SC-FIZZ-COUNT
+    MOVE WS-BUZZ-COUNT TO SC-BUZZ-COUNT
+    MOVE WS-PLAIN-COUNT TO SC-PLAIN-COUNT
+    MOVE WS-TOTAL-COUNT TO SC-TOTAL-COUNT
+    WRITE SUMMARY-COUNTS-RECORD
+    CLOSE SUMMARY-COUNTS-FILE.
+
+0050-LOAD-CLASSIFICATION-RULES.
+    *> pulls the divisor/label rules 0200-CLASSIFY-NUMBER loops over off
+    *> the RULES-FILE dataset (maintained via FBRULMNT) instead of the
+    *> old hard-coded MOD 15/3/5 chain - operations can add, change or
+    *> retire a rule without a programmer touching this program
+    OPEN INPUT RULES-FILE
+    IF WS-RULES-STATUS = "00"
+        PERFORM UNTIL WS-RULES-STATUS = "10"
+            READ RULES-FILE
+                AT END
+                    MOVE "10" TO WS-RULES-STATUS
+                NOT AT END
+                    ADD 1 TO WS-RULE-COUNT
+                    MOVE RULE-DIVISOR TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                    MOVE RULE-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+                    MOVE RULE-ACTIVE-FLAG TO WS-RULE-ACTIVE-FLAG(WS-RULE-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE RULES-FILE
+        IF WS-RULE-COUNT = 0
+            *> dataset opened fine but had no rows - same "present but
+            *> empty" case 0100-READ-RUN-PARAMETERS already warns about
+            *> for PARMFILE, not just a missing dataset, since leaving
+            *> the table empty here classifies every number as plain
+            *> NUMBER with no indication why
+            DISPLAY "FIZZBUZZ: RULES-FILE dataset present but empty - "
+                "falling back to the historical FIZZ/BUZZ rule set"
+            PERFORM 0060-LOAD-DEFAULT-RULES
+        END-IF
+    ELSE
+        *> no RULES-FILE dataset supplied - fall back to the historical
+        *> Fizz/Buzz rule set (divisors 3 and 5) plus an inactive
+        *> divisor-7 "Bazz" row demonstrating how a new rule is added
+        *> later without changing today's output
+        PERFORM 0060-LOAD-DEFAULT-RULES
+    END-IF.
+
+0060-LOAD-DEFAULT-RULES.
+    *> historical Fizz/Buzz rule set, shared by both "no RULES-FILE
+    *> dataset supplied" and "RULES-FILE present but empty" fallbacks
+    MOVE 3 TO WS-RULE-COUNT
+    MOVE 3 TO WS-RULE-DIVISOR(1)
+    MOVE "FIZZ" TO WS-RULE-LABEL(1)
+    MOVE "Y" TO WS-RULE-ACTIVE-FLAG(1)
+    MOVE 5 TO WS-RULE-DIVISOR(2)
+    MOVE "BUZZ" TO WS-RULE-LABEL(2)
+    MOVE "Y" TO WS-RULE-ACTIVE-FLAG(2)
+    MOVE 7 TO WS-RULE-DIVISOR(3)
+    MOVE "Bazz" TO WS-RULE-LABEL(3)
+    MOVE "N" TO WS-RULE-ACTIVE-FLAG(3).
 
+0100-READ-RUN-PARAMETERS.
+    *> pulls the start/end range for tonight's run off the RUN-PARAMETERS
+    *> control card instead of the old hard-coded "1 TO 100" - operations
+    *> can now point PARMFILE at whatever range the business date needs
+    *> without a programmer touching this program.
+    OPEN INPUT PARM-FILE
+    IF WS-PARM-STATUS = "00"
+        READ PARM-FILE
+            AT END
+                *> control card present but empty - fall back to the
+                *> historical 1 TO 100 default; 0120-VALIDATE-RUN-
+                *> PARAMETERS reads the RAW fields below, not these,
+                *> so the fallback has to land there like the sibling
+                *> "no PARMFILE at all" ELSE branch does
+                MOVE 1 TO WS-RUN-START-RAW
+                MOVE 100 TO WS-RUN-END-RAW
+            NOT AT END
+                MOVE RUN-START TO WS-RUN-START-RAW
+                MOVE RUN-END TO WS-RUN-END-RAW
+                IF RUN-JOB-ID NOT = SPACES
+                    MOVE RUN-JOB-ID TO WS-JOB-ID
+                END-IF
+                MOVE RUN-MODE TO WS-RUN-MODE
+        END-READ
+        CLOSE PARM-FILE
+    ELSE
+        *> no RUN-PARAMETERS control card supplied - fall back to the
+        *> historical 1 TO 100 default so existing jobs keep working
+        MOVE 1 TO WS-RUN-START-RAW
+        MOVE 100 TO WS-RUN-END-RAW
+    END-IF.
 
+0120-VALIDATE-RUN-PARAMETERS.
+    *> checks the range against sane bounds before MAIN-LOGIC's main
+    *> PERFORM touches it - a bad control card (start > end, a negative
+    *> value, or something that would overflow the 3-digit NUMBER-VALUE
+    *> field) fails the job fast with a non-zero return code instead of
+    *> running and producing garbage output
+    CALL "FIZZVAL" USING WS-RUN-START-RAW, WS-RUN-END-RAW,
+                          WS-PARM-VALID-FLAG, WS-PARM-ERROR-MESSAGE
+    IF WS-PARM-INVALID
+        DISPLAY "FIZZBUZZ: " WS-PARM-ERROR-MESSAGE
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE WS-RUN-START-RAW TO WS-RUN-START
+    MOVE WS-RUN-END-RAW TO WS-RUN-END.
 
-    *> compiler errors.... not sure what the issue is, will check compiler 
-    *> later, as it says i do not have access to MOD, and when i try FUNCTION REMAINDER 
-    *>  it says i don't have that either:   
-    *>         "cobol_fizzbuzz.cob:11: error: FUNCTION 'REMAINDER' unknown"
+0950-ABORT-RUN.
+    *> shared hard-error exit for a failure discovered after
+    *> FIZZBUZZ-OUT/AUDIT-FILE/FIZZBUZZ-IDX are already open OUTPUT -
+    *> closes them first so the JCL's DISP=(NEW,CATLG,DELETE) datasets
+    *> don't get cataloged empty/incomplete as if they were valid output
+    CLOSE FIZZBUZZ-OUT
+    CLOSE AUDIT-FILE
+    CLOSE FIZZBUZZ-IDX
+    MOVE 8 TO RETURN-CODE
+    STOP RUN.
