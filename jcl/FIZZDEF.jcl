@@ -0,0 +1,58 @@
+//FIZZDEF  JOB (ACCT01),'FIZZBUZZ PROVISION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  FIZZDEF - ONE-TIME PROVISIONING FOR DATASETS FIZZBAT.jcl ASSUMES
+//*  ALREADY EXIST.  RUN THIS JOB ONCE (BY STORAGE/DBA, NOT AS PART OF
+//*  THE NIGHTLY CYCLE) BEFORE FIZZBAT'S FIRST SUBMISSION:
+//*
+//*  - FIZZIDX IS ORGANIZATION INDEXED IN THE PROGRAM (A VSAM KSDS).
+//*    A KSDS CANNOT BE DYNAMICALLY ALLOCATED WITH SPACE/DCB THE WAY A
+//*    QSAM DATASET CAN - IT HAS TO BE DEFINED ONCE BY IDCAMS, AND
+//*    FIZZBAT'S FIZZIDX DD THEN REFERENCES THE ALREADY-DEFINED CLUSTER
+//*    WITH DISP=SHR.  THE CLUSTER PERSISTS ACROSS RUNS (IT IS NEVER
+//*    RE-DEFINED OR DELETED BY FIZZBAT), SO A RESTART'S DUPLICATE-KEY
+//*    REWRITES OF ALREADY-INDEXED NUMBERS ARE HANDLED BY FIZZBUZZ'S
+//*    OWN INVALID KEY LOGIC, NOT BY JCL DISPOSITION.
+//*  - CHKPTFILE IS ALLOCATED HERE EMPTY, ONCE, SO FIZZBAT CAN OPEN IT
+//*    DISP=OLD (RATHER THAN DISP=MOD) - AN OPEN OUTPUT AGAINST
+//*    DISP=OLD TRUNCATES AND REWRITES FROM THE START EVERY TIME, WHICH
+//*    IS WHAT 0300-WRITE-CHECKPOINT/0400-CLEAR-CHECKPOINT NEED FOR A
+//*    SINGLE-RECORD "LATEST CHECKPOINT" DATASET.  DISP=MOD WOULD MAKE
+//*    OPEN OUTPUT APPEND INSTEAD, LETTING STALE CHECKPOINT RECORDS
+//*    ACCUMULATE ACROSS A RUN AND SURVIVE INTO THE NEXT ONE.
+//*  - THE FOUR ARCHIVE GDG BASES STEP050 OF FIZZBAT.jcl REPROS INTO
+//*    (VIA RELATIVE GENERATION DSN(+1)) HAVE TO EXIST AS GDG BASES
+//*    BEFORE A RELATIVE-GENERATION DSN CAN BE ALLOCATED AGAINST THEM.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.IDX.DEPT01) -
+       INDEXED                                   -
+       KEYS(3 0)                                 -
+       RECORDSIZE(183 183)                       -
+       TRACKS(5 5))
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.IDX.DEPT02) -
+       INDEXED                                   -
+       KEYS(3 0)                                 -
+       RECORDSIZE(183 183)                       -
+       TRACKS(5 5))
+  DEFINE GENERATIONDATAGROUP (NAME(PROD.FIZZBUZZ.ARCHIVE.OUT.DEPT01) -
+       LIMIT(30) SCRATCH NOEMPTY)
+  DEFINE GENERATIONDATAGROUP (NAME(PROD.FIZZBUZZ.ARCHIVE.OUT.DEPT02) -
+       LIMIT(30) SCRATCH NOEMPTY)
+  DEFINE GENERATIONDATAGROUP (NAME(PROD.FIZZBUZZ.ARCHIVE.AUDIT.DEPT01) -
+       LIMIT(30) SCRATCH NOEMPTY)
+  DEFINE GENERATIONDATAGROUP (NAME(PROD.FIZZBUZZ.ARCHIVE.AUDIT.DEPT02) -
+       LIMIT(30) SCRATCH NOEMPTY)
+/*
+//STEP020  EXEC PGM=IEFBR14
+//CHKPT01  DD DISP=(NEW,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.CHKPT.DEPT01,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=3,BLKSIZE=0)
+//CHKPT02  DD DISP=(NEW,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.CHKPT.DEPT02,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=3,BLKSIZE=0)
+//
