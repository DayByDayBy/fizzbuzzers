@@ -0,0 +1,127 @@
+//FIZZBAT  JOB (ACCT01),'FIZZBUZZ BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  FIZZBAT - DRIVING JOB STREAM FOR THE FIZZBUZZ CLASSIFICATION
+//*  SUITE.  THE CLASSIFICATION STEP (PGM=FIZZBUZZ) IS INVOKED ONCE
+//*  PER DEPARTMENT-SPECIFIC WORK UNIT - STEP010 RUNS DEPT01'S RANGE,
+//*  STEP030 RUNS DEPT02'S NUMBERS-IN LIST - EACH FOLLOWED BY ITS OWN
+//*  FIZZSUM RECONCILIATION STEP (STEP020/STEP040).  STEP050 ARCHIVES
+//*  BOTH DEPARTMENTS' OUTPUT AND AUDIT DATASETS ONCE EVERY PRIOR STEP
+//*  HAS COME BACK CLEAN.  ADD A STEP010/STEP020 PAIR PER DEPARTMENT
+//*  TO EXTEND THE BATCH WINDOW WITHOUT AN OPERATOR SUBMITTING EACH
+//*  PIECE BY HAND.
+//*
+//*  PARAMETER VALIDATION (FIZZVAL) IS NOT A SEPARATE STEP HERE -
+//*  FIZZBUZZ CALLS IT BEFORE ITS MAIN PERFORM AND THE CLASSIFICATION
+//*  STEP'S OWN RETURN CODE COMES BACK 8 ON A BAD RUN-PARAMETERS CARD,
+//*  SO THE COND CHECKS BELOW CATCH A VALIDATION FAILURE ON STEP010 OR
+//*  STEP030 WITHOUT A SEPARATE EXEC PGM=FIZZVAL STEP.
+//*
+//*  NOTE: DEPARTMENT-SPECIFIC DIVISOR/LABEL RULES (BEYOND THE
+//*  STANDARD FIZZ/BUZZ/FIZZBUZZ SET) RIDE ON THE RULES-FILE DD ONCE
+//*  A DEPARTMENT'S PARM CARD ENABLES A NON-DEFAULT RULE ROW - SEE
+//*  FBRULES.cpy AND FBRULMNT FOR HOW A RULES DATASET IS MAINTAINED.
+//*
+//*  RUN FIZZDEF.jcl ONCE BEFORE THIS JOB'S FIRST SUBMISSION - IT
+//*  DEFINES THE FIZZIDX VSAM CLUSTERS, THE CHKPTFILE DATASETS AND THE
+//*  ARCHIVE GDG BASES THIS JOB'S DDs BELOW ASSUME ALREADY EXIST.
+//*
+//*  DISP1 CONTROLS FIZZOUT/FIZZAUD'S DISPOSITION.  NEW IS CORRECT FOR
+//*  A NORMAL NIGHTLY SUBMISSION (NOTHING FROM A PRIOR COMPLETED RUN IS
+//*  LEFT CATALOGED TO COLLIDE WITH).  IF STEP010 OR STEP030 ABENDS,
+//*  CATLG KEEPS THE PARTIAL OUTPUT INSTEAD OF DELETING IT (MATCHING
+//*  CHKPTFILE'S NON-ZERO CHECKPOINT), SO OPERATIONS RESUBMITTING THIS
+//*  SAME DECK TO RESTART MUST OVERRIDE THE SET BELOW TO DISP1=MOD
+//*  FIRST - MAIN-LOGIC'S RESTART BRANCH OPENS FIZZOUT/AUDIT-FILE
+//*  EXTEND (APPEND) AND NEEDS THE DATASET TO ALREADY EXIST FOR THAT.
+//*
+// SET DISP1=NEW
+//*
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DISP=SHR,DSN=PROD.FIZZBUZZ.LOADLIB
+//PARMFILE DD DISP=SHR,DSN=PROD.FIZZBUZZ.PARM(DEPT01)
+//RULESFIL DD DISP=SHR,DSN=PROD.FIZZBUZZ.RULES(DEPT01)
+//FIZZOUT  DD DISP=(&DISP1,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.OUT.DEPT01,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=183,BLKSIZE=0)
+//CHKPTFILE DD DISP=(OLD,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.CHKPT.DEPT01
+//FIZZSUMC DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.SUMC.DEPT01,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//FIZZAUD  DD DISP=(&DISP1,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.AUDIT.DEPT01,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=212,BLKSIZE=0)
+//FIZZIDX  DD DISP=SHR,DSN=PROD.FIZZBUZZ.IDX.DEPT01
+//NUMBERSIN DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIZZSUM,COND=(7,GT,STEP010)
+//FIZZSUMC DD DISP=SHR,DSN=PROD.FIZZBUZZ.SUMC.DEPT01
+//FIZZSUMR DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.SUMR.DEPT01,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=FIZZBUZZ,COND=((7,GT,STEP010),(7,GT,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.FIZZBUZZ.LOADLIB
+//PARMFILE DD DISP=SHR,DSN=PROD.FIZZBUZZ.PARM(DEPT02)
+//RULESFIL DD DISP=SHR,DSN=PROD.FIZZBUZZ.RULES(DEPT02)
+//FIZZOUT  DD DISP=(&DISP1,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.OUT.DEPT02,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=183,BLKSIZE=0)
+//CHKPTFILE DD DISP=(OLD,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.CHKPT.DEPT02
+//FIZZSUMC DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.SUMC.DEPT02,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//FIZZAUD  DD DISP=(&DISP1,CATLG,CATLG),
+//            DSN=PROD.FIZZBUZZ.AUDIT.DEPT02,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=212,BLKSIZE=0)
+//FIZZIDX  DD DISP=SHR,DSN=PROD.FIZZBUZZ.IDX.DEPT02
+//NUMBERSIN DD DISP=SHR,DSN=PROD.FIZZBUZZ.NUMBERS.DEPT02
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=FIZZSUM,COND=((7,GT,STEP010),(7,GT,STEP020),
+//            (7,GT,STEP030))
+//FIZZSUMC DD DISP=SHR,DSN=PROD.FIZZBUZZ.SUMC.DEPT02
+//FIZZSUMR DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.SUMR.DEPT02,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=IDCAMS,
+//            COND=((7,GT,STEP010),(7,GT,STEP020),
+//            (7,GT,STEP030),(7,GT,STEP040))
+//SYSPRINT DD SYSOUT=*
+//OUTIN01  DD DISP=SHR,DSN=PROD.FIZZBUZZ.OUT.DEPT01
+//ARCOUT01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.ARCHIVE.OUT.DEPT01(+1),
+//            LIKE=PROD.FIZZBUZZ.OUT.DEPT01
+//OUTIN02  DD DISP=SHR,DSN=PROD.FIZZBUZZ.OUT.DEPT02
+//ARCOUT02 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.ARCHIVE.OUT.DEPT02(+1),
+//            LIKE=PROD.FIZZBUZZ.OUT.DEPT02
+//AUDIN01  DD DISP=SHR,DSN=PROD.FIZZBUZZ.AUDIT.DEPT01
+//ARCAUD01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.ARCHIVE.AUDIT.DEPT01(+1),
+//            LIKE=PROD.FIZZBUZZ.AUDIT.DEPT01
+//AUDIN02  DD DISP=SHR,DSN=PROD.FIZZBUZZ.AUDIT.DEPT02
+//ARCAUD02 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.FIZZBUZZ.ARCHIVE.AUDIT.DEPT02(+1),
+//            LIKE=PROD.FIZZBUZZ.AUDIT.DEPT02
+//SYSIN    DD *
+  REPRO INFILE(OUTIN01) OUTFILE(ARCOUT01)
+  REPRO INFILE(OUTIN02) OUTFILE(ARCOUT02)
+  REPRO INFILE(AUDIN01) OUTFILE(ARCAUD01)
+  REPRO INFILE(AUDIN02) OUTFILE(ARCAUD02)
+/*
+//
