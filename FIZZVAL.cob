@@ -0,0 +1,49 @@
+IDENTIFICATION DIVISION.       *> indicates identifying info to follow
+PROGRAM-ID. FIZZVAL.           *> the identifying information
+DATA DIVISION.                 *> indicates data to follow
+WORKING-STORAGE SECTION.       *> indicates working storage
+LINKAGE SECTION.
+    01 LK-RUN-START            PIC S9(5).
+    01 LK-RUN-END              PIC S9(5).
+    01 LK-VALID-FLAG           PIC X.
+        88 LK-VALID                    VALUE "Y".
+        88 LK-INVALID                  VALUE "N".
+    01 LK-ERROR-MESSAGE        PIC X(60).
+PROCEDURE DIVISION USING LK-RUN-START, LK-RUN-END,
+                         LK-VALID-FLAG, LK-ERROR-MESSAGE.
+MAIN-LOGIC.                    *> main logic is the function/procedure in question
+    *> checks the incoming RUN-PARAMETERS range against sane bounds so
+    *> a bad control card fails fast with a clear message instead of
+    *> the job running garbage - called by FIZZBUZZ before its main
+    *> PERFORM, and can also run standalone as its own JCL validation step
+    SET LK-VALID TO TRUE
+    MOVE SPACES TO LK-ERROR-MESSAGE
+    IF LK-RUN-START < 1
+        SET LK-INVALID TO TRUE
+        MOVE "RUN-START MUST BE A POSITIVE NUMBER" TO LK-ERROR-MESSAGE
+    ELSE IF LK-RUN-END < 1
+        SET LK-INVALID TO TRUE
+        MOVE "RUN-END MUST BE A POSITIVE NUMBER" TO LK-ERROR-MESSAGE
+    ELSE IF LK-RUN-START > LK-RUN-END
+        SET LK-INVALID TO TRUE
+        MOVE "RUN-START IS GREATER THAN RUN-END" TO LK-ERROR-MESSAGE
+    ELSE IF LK-RUN-START > 999
+        SET LK-INVALID TO TRUE
+        MOVE "RUN-START EXCEEDS 3-DIGIT CAPACITY (999)" TO LK-ERROR-MESSAGE
+    ELSE IF LK-RUN-END > 999
+        SET LK-INVALID TO TRUE
+        MOVE "RUN-END EXCEEDS 3-DIGIT CAPACITY (999)" TO LK-ERROR-MESSAGE
+    END-IF
+    END-IF
+    END-IF
+    END-IF
+    END-IF
+
+    IF LK-INVALID
+        DISPLAY "FIZZVAL: INVALID RUN-PARAMETERS - " LK-ERROR-MESSAGE
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+
+    GOBACK.
