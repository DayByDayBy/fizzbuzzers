@@ -0,0 +1,104 @@
+IDENTIFICATION DIVISION.       *> indicates identifying info to follow
+PROGRAM-ID. FIZZSUM.           *> the identifying information
+ENVIRONMENT DIVISION.          *> indicates environment info to follow
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SUMMARY-COUNTS-FILE ASSIGN TO "FIZZSUMC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMC-STATUS.   *> counts dropped by FIZZBUZZ
+    SELECT SUMMARY-REPORT ASSIGN TO "FIZZSUMR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMR-STATUS.   *> formatted reconciliation report
+DATA DIVISION.                 *> indicates data to follow
+FILE SECTION.
+FD  SUMMARY-COUNTS-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBSUMCNT.cpy".
+FD  SUMMARY-REPORT
+    LABEL RECORDS ARE STANDARD.
+    01 SUMMARY-REPORT-LINE     PIC X(60).
+WORKING-STORAGE SECTION.       *> indicates working storage
+    01 WS-SUMC-STATUS          PIC XX VALUE "00".
+    01 WS-SUMR-STATUS          PIC XX VALUE "00".
+    01 WS-EXPECTED-TOTAL      PIC 9(5) VALUE 0.
+    01 WS-REPORT-LINE          PIC X(60) VALUE SPACES.
+PROCEDURE DIVISION.            *> indicates procedure to follow
+MAIN-LOGIC.                    *> main logic is the function/procedure in question
+    OPEN INPUT SUMMARY-COUNTS-FILE
+    IF WS-SUMC-STATUS NOT = "00"
+        DISPLAY "FIZZSUM: no summary counts dataset from FIZZBUZZ run"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    READ SUMMARY-COUNTS-FILE
+        AT END
+            DISPLAY "FIZZSUM: summary counts dataset is empty"
+            CLOSE SUMMARY-COUNTS-FILE
+            MOVE 8 TO RETURN-CODE
+            STOP RUN
+    END-READ
+    CLOSE SUMMARY-COUNTS-FILE
+
+    COMPUTE WS-EXPECTED-TOTAL = SC-RUN-END - SC-RUN-START + 1
+
+    OPEN OUTPUT SUMMARY-REPORT
+    PERFORM 0100-WRITE-REPORT-LINES
+
+    IF SC-TOTAL-COUNT = WS-EXPECTED-TOTAL
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE "*** RECONCILIATION MISMATCH - CHECK FOR A TRUNCATED RUN"
+            TO WS-REPORT-LINE
+        WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+        MOVE 4 TO RETURN-CODE
+    END-IF
+    CLOSE SUMMARY-REPORT
+    STOP RUN.
+
+0100-WRITE-REPORT-LINES.
+    *> plain fixed-format reconciliation report - one line per category,
+    *> plus the range and expected/actual totals so operations can spot
+    *> a miscounted or truncated run without going back to the job log
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "FIZZBUZZ RUN SUMMARY  RANGE " DELIMITED BY SIZE
+           SC-RUN-START DELIMITED BY SIZE
+           " TO " DELIMITED BY SIZE
+           SC-RUN-END DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "FIZZBUZZ COUNT......." DELIMITED BY SIZE
+           SC-FIZZBUZZ-COUNT DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "FIZZ COUNT..........." DELIMITED BY SIZE
+           SC-FIZZ-COUNT DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "BUZZ COUNT..........." DELIMITED BY SIZE
+           SC-BUZZ-COUNT DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "PLAIN NUMBER COUNT..." DELIMITED BY SIZE
+           SC-PLAIN-COUNT DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "TOTAL CLASSIFIED....." DELIMITED BY SIZE
+           SC-TOTAL-COUNT DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "EXPECTED FOR RANGE..." DELIMITED BY SIZE
+           WS-EXPECTED-TOTAL DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
