@@ -0,0 +1,297 @@
+IDENTIFICATION DIVISION.       *> indicates identifying info to follow
+PROGRAM-ID. FBRULMNT.          *> the identifying information
+ENVIRONMENT DIVISION.          *> indicates environment info to follow
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RULES-FILE ASSIGN TO "RULESFIL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RULES-STATUS.  *> the dataset FIZZBUZZ reads
+    SELECT RULE-TXN-FILE ASSIGN TO "RULETXN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TXN-STATUS.    *> ADD/CHANGE/RETIRE requests
+DATA DIVISION.                 *> indicates data to follow
+FILE SECTION.
+FD  RULES-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBRULES.cpy".
+FD  RULE-TXN-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY "FBRULTXN.cpy".
+WORKING-STORAGE SECTION.       *> indicates working storage
+    01 WS-RULES-STATUS         PIC XX VALUE "00".
+    01 WS-TXN-STATUS           PIC XX VALUE "00".
+    01 WS-ANY-TXN-REJECTED     PIC X VALUE "N".
+        88 WS-TXN-REJECTED             VALUE "Y".
+    01 WS-RULE-TABLE.
+        05 WS-RULE-COUNT       PIC 9(3) VALUE 0.
+        05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+            10 WS-RULE-DIVISOR         PIC 9(3).
+            10 WS-RULE-LABEL           PIC X(9).
+            10 WS-RULE-ACTIVE-FLAG     PIC X.
+    01 WS-FOUND-FLAG           PIC X VALUE "N".
+        88 WS-FOUND                    VALUE "Y".
+    01 WS-FOUND-IDX            PIC 9(3) VALUE 0.
+    01 WS-LABEL-INVALID-FLAG   PIC X VALUE "N".
+        88 WS-LABEL-INVALID            VALUE "Y".
+    01 WS-LABEL-INVALID-REASON PIC X(40) VALUE SPACES.
+    01 WS-LABEL-SPACE-COUNT    PIC 9(3) VALUE 0.
+    01 WS-SORT-SWAPPED         PIC X VALUE "N".
+        88 WS-SORTED-A-PASS            VALUE "Y".
+    01 WS-SORT-HOLD-ENTRY.
+        05 WS-SORT-HOLD-DIVISOR        PIC 9(3).
+        05 WS-SORT-HOLD-LABEL          PIC X(9).
+        05 WS-SORT-HOLD-ACTIVE-FLAG    PIC X.
+PROCEDURE DIVISION.            *> indicates procedure to follow
+MAIN-LOGIC.                    *> main logic is the function/procedure in question
+    *> maintenance process for the RULES-FILE dataset FIZZBUZZ's
+    *> table-driven classifier loads at job start - reads a batch of
+    *> ADD/CHANGE/RETIRE requests off RULE-TXN-FILE, applies each to
+    *> the in-memory rule table, then rewrites RULES-FILE in ascending
+    *> divisor order so the business can add or change a classification
+    *> rule without a programmer touching FIZZBUZZ
+    PERFORM 0100-LOAD-RULES
+    PERFORM 0200-APPLY-TRANSACTIONS
+    PERFORM 0300-SORT-RULES
+    PERFORM 0400-REWRITE-RULES
+
+    IF WS-TXN-REJECTED
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+0100-LOAD-RULES.
+    *> starts from whatever RULES-FILE already holds (active and
+    *> retired rows alike) so a maintenance run only has to describe
+    *> what's changing, not the whole table
+    OPEN INPUT RULES-FILE
+    IF WS-RULES-STATUS = "00"
+        PERFORM UNTIL WS-RULES-STATUS = "10"
+            READ RULES-FILE
+                AT END
+                    MOVE "10" TO WS-RULES-STATUS
+                NOT AT END
+                    ADD 1 TO WS-RULE-COUNT
+                    MOVE RULE-DIVISOR TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                    MOVE RULE-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+                    MOVE RULE-ACTIVE-FLAG TO WS-RULE-ACTIVE-FLAG(WS-RULE-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE RULES-FILE
+    ELSE
+        DISPLAY "FBRULMNT: no existing RULES-FILE dataset - starting from an empty table"
+    END-IF.
+
+0200-APPLY-TRANSACTIONS.
+    OPEN INPUT RULE-TXN-FILE
+    IF WS-TXN-STATUS NOT = "00"
+        DISPLAY "FBRULMNT: no RULE-TXN-FILE dataset supplied"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM UNTIL WS-TXN-STATUS = "10"
+        READ RULE-TXN-FILE
+            AT END
+                MOVE "10" TO WS-TXN-STATUS
+            NOT AT END
+                EVALUATE TRUE
+                    WHEN TXN-ADD
+                        PERFORM 0210-ADD-RULE
+                    WHEN TXN-CHANGE
+                        PERFORM 0220-CHANGE-RULE
+                    WHEN TXN-RETIRE
+                        PERFORM 0230-RETIRE-RULE
+                    WHEN OTHER
+                        DISPLAY "FBRULMNT: UNKNOWN TXN-ACTION '" TXN-ACTION "'"
+                        SET WS-TXN-REJECTED TO TRUE
+                END-EVALUATE
+        END-READ
+    END-PERFORM
+    CLOSE RULE-TXN-FILE.
+
+0210-ADD-RULE.
+    *> adds a brand-new rule row - a duplicate divisor is rejected
+    *> rather than silently overwritten, use TXN-CHANGE for that
+    IF TXN-DIVISOR NOT > 0
+        *> a zero (or fat-fingered/blank-defaulted) divisor would hit
+        *> FUNCTION MOD (I, WS-RULE-DIVISOR(...)) in FIZZBUZZ's
+        *> classify loop and divide by zero on every subsequent run -
+        *> same operator-input bounds-checking discipline FIZZVAL
+        *> already applies to RUN-PARAMETERS
+        DISPLAY "FBRULMNT: ADD REJECTED - DIVISOR " TXN-DIVISOR
+            " MUST BE GREATER THAN ZERO"
+        SET WS-TXN-REJECTED TO TRUE
+    ELSE
+        PERFORM 0905-CHECK-TXN-LABEL
+        IF WS-LABEL-INVALID
+            DISPLAY "FBRULMNT: ADD REJECTED - LABEL '" TXN-LABEL "' "
+                FUNCTION TRIM(WS-LABEL-INVALID-REASON)
+            SET WS-TXN-REJECTED TO TRUE
+        ELSE
+            PERFORM 0900-FIND-RULE-BY-DIVISOR
+            IF WS-FOUND
+                DISPLAY "FBRULMNT: ADD REJECTED - DIVISOR " TXN-DIVISOR
+                    " ALREADY ON FILE, USE CHANGE INSTEAD"
+                SET WS-TXN-REJECTED TO TRUE
+            ELSE
+                IF WS-RULE-COUNT >= 20
+                    DISPLAY "FBRULMNT: ADD REJECTED - RULE TABLE IS FULL"
+                    SET WS-TXN-REJECTED TO TRUE
+                ELSE
+                    ADD 1 TO WS-RULE-COUNT
+                    MOVE TXN-DIVISOR TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                    MOVE TXN-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+                    MOVE "Y" TO WS-RULE-ACTIVE-FLAG(WS-RULE-COUNT)
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+0220-CHANGE-RULE.
+    *> changes an existing rule's label and reactivates it - a retired
+    *> rule can be brought back by CHANGEing its label (even to the
+    *> same label) since that's the one action guaranteed to find it
+    IF TXN-DIVISOR NOT > 0
+        *> same divide-by-zero protection as 0210-ADD-RULE - a CHANGE
+        *> to a zero divisor is just as dangerous as an ADD of one
+        DISPLAY "FBRULMNT: CHANGE REJECTED - DIVISOR " TXN-DIVISOR
+            " MUST BE GREATER THAN ZERO"
+        SET WS-TXN-REJECTED TO TRUE
+    ELSE
+        PERFORM 0905-CHECK-TXN-LABEL
+        IF WS-LABEL-INVALID
+            DISPLAY "FBRULMNT: CHANGE REJECTED - LABEL '" TXN-LABEL "' "
+                FUNCTION TRIM(WS-LABEL-INVALID-REASON)
+            SET WS-TXN-REJECTED TO TRUE
+        ELSE
+            PERFORM 0900-FIND-RULE-BY-DIVISOR
+            IF WS-FOUND
+                MOVE TXN-LABEL TO WS-RULE-LABEL(WS-RULE-IDX)
+                MOVE "Y" TO WS-RULE-ACTIVE-FLAG(WS-RULE-IDX)
+            ELSE
+                DISPLAY "FBRULMNT: CHANGE REJECTED - DIVISOR " TXN-DIVISOR
+                    " NOT ON FILE, USE ADD INSTEAD"
+                SET WS-TXN-REJECTED TO TRUE
+            END-IF
+        END-IF
+    END-IF.
+
+0905-CHECK-TXN-LABEL.
+    *> FIZZBUZZ's 0200-CLASSIFY-NUMBER builds WS-CLASSIFICATION-CODE
+    *> with STRING ... DELIMITED BY SPACE, which stops copying a label
+    *> at its first embedded space rather than just its trailing
+    *> padding - an embedded space would silently truncate the label
+    *> in every classification, audit and output record, so reject it
+    *> here instead. FUNCTION TRIM strips the trailing padding first so
+    *> only a genuinely embedded space (not padding) trips this check.
+    MOVE "N" TO WS-LABEL-INVALID-FLAG
+    MOVE SPACES TO WS-LABEL-INVALID-REASON
+    IF TXN-LABEL = SPACES
+        *> FUNCTION TRIM of an all-spaces field returns a zero-length
+        *> result, so the embedded-space INSPECT below would tally 0 and
+        *> never catch this on its own - a blank label contributes zero
+        *> characters to FIZZBUZZ's classification STRING, so a number
+        *> matching only a blank-labeled rule would silently fall
+        *> through to the "NUMBER" sentinel below instead of showing
+        *> anything meaningful
+        SET WS-LABEL-INVALID TO TRUE
+        MOVE "LABEL IS BLANK" TO WS-LABEL-INVALID-REASON
+    ELSE
+        MOVE 0 TO WS-LABEL-SPACE-COUNT
+        INSPECT FUNCTION TRIM(TXN-LABEL) TALLYING WS-LABEL-SPACE-COUNT
+            FOR ALL SPACES
+        IF WS-LABEL-SPACE-COUNT > 0
+            SET WS-LABEL-INVALID TO TRUE
+            MOVE "LABEL HAS AN EMBEDDED SPACE" TO WS-LABEL-INVALID-REASON
+        ELSE
+            *> "NUMBER" is FIZZBUZZ's internal sentinel for "no active
+            *> rule matched" (cobol_fizzbuzz.cob 0200-CLASSIFY-NUMBER) -
+            *> a rule actually labeled NUMBER would be indistinguishable
+            *> from that on FIZZBUZZ-OUT/AUDIT-FILE/FIZZBUZZ-IDX and
+            *> would hit the wrong EVALUATE branch there, so it is always
+            *> reserved. "FIZZBUZZ" is the two-rule combination label, so
+            *> no single row may claim it either. "FIZZ"/"BUZZ" are only
+            *> reserved off their historical divisors (3/5) - 0220-
+            *> CHANGE-RULE's own reactivate-a-retired-rule path submits a
+            *> CHANGE with the rule's existing label (per its comment
+            *> above, "even to the same label"), so divisor 3 staying
+            *> "FIZZ" or divisor 5 staying "BUZZ" has to keep working;
+            *> only a mismatched divisor claiming one of those labels is
+            *> the ambiguous case this guards against
+            IF FUNCTION TRIM(TXN-LABEL) = "NUMBER"
+                    OR FUNCTION TRIM(TXN-LABEL) = "FIZZBUZZ"
+                SET WS-LABEL-INVALID TO TRUE
+                MOVE "LABEL IS RESERVED" TO WS-LABEL-INVALID-REASON
+            ELSE
+                IF (FUNCTION TRIM(TXN-LABEL) = "FIZZ" AND TXN-DIVISOR NOT = 3)
+                        OR (FUNCTION TRIM(TXN-LABEL) = "BUZZ" AND TXN-DIVISOR NOT = 5)
+                    SET WS-LABEL-INVALID TO TRUE
+                    MOVE "LABEL IS RESERVED FOR ANOTHER DIVISOR"
+                        TO WS-LABEL-INVALID-REASON
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+0230-RETIRE-RULE.
+    *> retires a rule by flipping its active flag rather than deleting
+    *> the row, so the label and divisor stay on file for history and
+    *> a later CHANGE can reactivate it
+    PERFORM 0900-FIND-RULE-BY-DIVISOR
+    IF WS-FOUND
+        MOVE "N" TO WS-RULE-ACTIVE-FLAG(WS-RULE-IDX)
+    ELSE
+        DISPLAY "FBRULMNT: RETIRE REJECTED - DIVISOR " TXN-DIVISOR
+            " NOT ON FILE"
+        SET WS-TXN-REJECTED TO TRUE
+    END-IF.
+
+0900-FIND-RULE-BY-DIVISOR.
+    *> shared lookup for the three maintenance actions above - leaves
+    *> WS-RULE-IDX on the matching entry when WS-FOUND is set
+    MOVE "N" TO WS-FOUND-FLAG
+    MOVE 0 TO WS-FOUND-IDX
+    PERFORM VARYING WS-RULE-IDX FROM 1 BY 1 UNTIL WS-RULE-IDX > WS-RULE-COUNT
+        IF WS-RULE-DIVISOR(WS-RULE-IDX) = TXN-DIVISOR
+            MOVE "Y" TO WS-FOUND-FLAG
+            MOVE WS-RULE-IDX TO WS-FOUND-IDX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    MOVE WS-FOUND-IDX TO WS-RULE-IDX.
+
+0300-SORT-RULES.
+    *> the rule table is small enough that a plain bubble sort on
+    *> ascending RULE-DIVISOR is simpler than pulling in a SORT step,
+    *> and keeps FIZZBUZZ's classification loop producing labels in a
+    *> stable, predictable order for a combination case
+    IF WS-RULE-COUNT > 1
+        MOVE "Y" TO WS-SORT-SWAPPED
+        PERFORM UNTIL NOT WS-SORTED-A-PASS
+            MOVE "N" TO WS-SORT-SWAPPED
+            PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                    UNTIL WS-RULE-IDX > WS-RULE-COUNT - 1
+                IF WS-RULE-DIVISOR(WS-RULE-IDX) >
+                        WS-RULE-DIVISOR(WS-RULE-IDX + 1)
+                    MOVE WS-RULE-ENTRY(WS-RULE-IDX) TO WS-SORT-HOLD-ENTRY
+                    MOVE WS-RULE-ENTRY(WS-RULE-IDX + 1)
+                        TO WS-RULE-ENTRY(WS-RULE-IDX)
+                    MOVE WS-SORT-HOLD-ENTRY TO WS-RULE-ENTRY(WS-RULE-IDX + 1)
+                    MOVE "Y" TO WS-SORT-SWAPPED
+                END-IF
+            END-PERFORM
+        END-PERFORM
+    END-IF.
+
+0400-REWRITE-RULES.
+    *> the maintained table, active and retired rows alike, becomes
+    *> the new RULES-FILE dataset for the next FIZZBUZZ run to load
+    OPEN OUTPUT RULES-FILE
+    PERFORM VARYING WS-RULE-IDX FROM 1 BY 1 UNTIL WS-RULE-IDX > WS-RULE-COUNT
+        MOVE WS-RULE-DIVISOR(WS-RULE-IDX) TO RULE-DIVISOR
+        MOVE WS-RULE-LABEL(WS-RULE-IDX) TO RULE-LABEL
+        MOVE WS-RULE-ACTIVE-FLAG(WS-RULE-IDX) TO RULE-ACTIVE-FLAG
+        WRITE RULE-RECORD
+    END-PERFORM
+    CLOSE RULES-FILE.
