@@ -0,0 +1,14 @@
+      *> FBOUT.cpy
+      *> record layout for the FIZZBUZZ-OUT dataset - one record per
+      *> number classified during the run, for downstream jobs and the
+      *> archive retention process to pick up instead of scraping the
+      *> job log DISPLAY output
+      *>
+      *> CLASSIFICATION-CODE is sized for the worst case of the
+      *> table-driven rules (FBRULES.cpy/WS-RULE-TABLE, OCCURS 20) all
+      *> matching the same number at once - 20 rules x a 9-character
+      *> label apiece - not just the two-label "FIZZBUZZ" default, so a
+      *> business-added rule combination can never overflow this field
+       01 FIZZBUZZ-OUTPUT-RECORD.
+           05 NUMBER-VALUE            PIC 9(3).
+           05 CLASSIFICATION-CODE     PIC X(180).
