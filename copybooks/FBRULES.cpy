@@ -0,0 +1,18 @@
+      *> FBRULES.cpy
+      *> record layout for the maintainable divisor/label classification
+      *> rules dataset - one row per rule (divisor, label, active flag).
+      *> FIZZBUZZ loads this into WS-RULE-TABLE at job start and loops
+      *> over the active rows in ascending divisor order instead of a
+      *> fixed IF I MOD 15/3/5 chain, so a new rule (eg the divisor-7
+      *> "Bazz" example below) is a maintenance transaction against this
+      *> dataset (see FBRULMNT) rather than a code change and recompile.
+      *> Rows stay in ascending RULE-DIVISOR order - FBRULMNT re-sorts
+      *> the dataset on every maintenance run so a combination case
+      *> (eg 15, divisible by both the 3 and 5 rows) concatenates its
+      *> labels in a stable, predictable order.
+       01 RULE-RECORD.
+           05 RULE-DIVISOR            PIC 9(3).
+           05 RULE-LABEL              PIC X(9).
+           05 RULE-ACTIVE-FLAG        PIC X.
+               88 RULE-ACTIVE                 VALUE "Y".
+               88 RULE-INACTIVE               VALUE "N".
