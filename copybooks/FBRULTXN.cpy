@@ -0,0 +1,11 @@
+      *> FBRULTXN.cpy
+      *> record layout for FBRULMNT's maintenance transaction input -
+      *> one ADD/CHANGE/RETIRE request per record against the RULES-FILE
+      *> dataset described by FBRULES.cpy
+       01 RULE-TXN-RECORD.
+           05 TXN-ACTION              PIC X(6).
+               88 TXN-ADD                     VALUE "ADD".
+               88 TXN-CHANGE                  VALUE "CHANGE".
+               88 TXN-RETIRE                  VALUE "RETIRE".
+           05 TXN-DIVISOR             PIC 9(3).
+           05 TXN-LABEL               PIC X(9).
