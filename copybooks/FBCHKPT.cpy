@@ -0,0 +1,7 @@
+      *> FBCHKPT.cpy
+      *> record layout for the checkpoint/restart dataset - holds the
+      *> last value of I that was fully classified, so a job that abends
+      *> or gets cancelled mid-range can resume instead of rerunning the
+      *> whole range from WS-RUN-START
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-I            PIC 9(3).
