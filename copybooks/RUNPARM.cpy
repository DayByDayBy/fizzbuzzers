@@ -0,0 +1,19 @@
+      *> RUNPARM.cpy
+      *> record layout for the RUN-PARAMETERS control card that drives
+      *> a FIZZBUZZ run - lets operations pick the range for the night's
+      *> job instead of a programmer editing a literal in MAIN-LOGIC
+      *>
+      *> RUN-START/RUN-END are carried wider and signed than the 3-digit
+      *> unsigned range FIZZBUZZ actually classifies against, so a bad
+      *> control card (negative, zero, or a value over 999) can be read
+      *> in whole and rejected by FIZZVAL instead of being silently
+      *> truncated or losing its sign on the way into a PIC 9(3) field.
+       01 RUN-PARAMETERS.
+           05 RUN-START           PIC S9(5) SIGN IS LEADING SEPARATE.
+           05 RUN-END             PIC S9(5) SIGN IS LEADING SEPARATE.
+           05 RUN-JOB-ID          PIC X(8).
+           05 RUN-MODE            PIC X.
+      *>       "R" = walk RUN-START thru RUN-END (the historical default)
+      *>       "L" = classify each number read off the NUMBERS-IN dataset
+               88 RUN-MODE-RANGE          VALUE "R" " ".
+               88 RUN-MODE-LIST           VALUE "L".
