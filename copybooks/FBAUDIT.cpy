@@ -0,0 +1,14 @@
+      *> FBAUDIT.cpy
+      *> record layout for the audit trail dataset - one record per
+      *> classification decision taken by the table-driven rules in
+      *> MAIN-LOGIC, kept separate from FIZZBUZZ-OUT and retained under
+      *> the normal audit-retention schedule rather than the archive
+      *> retention one
+      *>
+      *> AUDIT-CLASSIFICATION is sized the same as FBOUT.cpy's
+      *> CLASSIFICATION-CODE - see that copybook for why 180
+       01 AUDIT-RECORD.
+           05 AUDIT-NUMBER            PIC 9(3).
+           05 AUDIT-CLASSIFICATION    PIC X(180).
+           05 AUDIT-RUN-TIMESTAMP     PIC X(21).
+           05 AUDIT-JOB-ID            PIC X(8).
