@@ -0,0 +1,13 @@
+      *> FBSUMCNT.cpy
+      *> record layout for the run's summary/reconciliation counts -
+      *> written once by FIZZBUZZ when a run completes, and read by the
+      *> FIZZSUM report step to produce the human-readable reconciliation
+      *> report against the expected totals for the range
+       01 SUMMARY-COUNTS-RECORD.
+           05 SC-RUN-START            PIC 9(5).
+           05 SC-RUN-END              PIC 9(5).
+           05 SC-FIZZBUZZ-COUNT       PIC 9(5).
+           05 SC-FIZZ-COUNT           PIC 9(5).
+           05 SC-BUZZ-COUNT           PIC 9(5).
+           05 SC-PLAIN-COUNT          PIC 9(5).
+           05 SC-TOTAL-COUNT          PIC 9(5).
