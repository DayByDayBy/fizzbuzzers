@@ -0,0 +1,14 @@
+      *> FBNUMIN.cpy
+      *> record layout for the NUMBERS-IN dataset - one arbitrary
+      *> reference number per record (invoice ids, case ids, etc), for
+      *> the list-mode alternative to walking a contiguous RUN-START
+      *> thru RUN-END range
+      *> NUMBERS-IN-VALUE PIC 9(3) caps a reference number at 999 - the
+      *> same ceiling as I/WS-RUN-START/WS-RUN-END elsewhere in this
+      *> suite. A value above 999 truncates on MOVE rather than
+      *> rejecting. Documented as a known constraint (see
+      *> IMPLEMENTATION_STATUS.md) rather than widened, since widening
+      *> ripples into FBOUT.cpy/FBAUDIT.cpy/FBCHKPT.cpy and the FIZZIDX
+      *> VSAM key length.
+       01 NUMBERS-IN-RECORD.
+           05 NUMBERS-IN-VALUE        PIC 9(3).
